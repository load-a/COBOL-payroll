@@ -10,6 +10,28 @@ FILE-CONTROL.
 			ORGANIZATION IS LINE SEQUENTIAL.
 	SELECT OutputFile ASSIGN TO "lib/payroll_report.txt"
 			ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT EmployeeMaster ASSIGN TO "lib/employee_master.dat"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS MasterEmployeeID
+			FILE STATUS IS MasterFileStatus.
+	SELECT ExceptionFile ASSIGN TO "lib/payroll_exceptions.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT SortedFile ASSIGN TO "lib/employee_data_sorted.tmp"
+			ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT SortWorkFile ASSIGN TO "lib/sortwork.tmp".
+	SELECT CheckpointFile ASSIGN TO "lib/payroll_checkpoint.dat"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS CheckpointFileStatus.
+	SELECT CheckpointIDFile ASSIGN TO "lib/payroll_checkpoint_ids.dat"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS CheckpointIDFileStatus.
+	SELECT TruncateWorkFile ASSIGN TO "lib/payroll_truncate.tmp"
+			ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT AchFile ASSIGN TO "lib/payroll_ach.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT GLFile ASSIGN TO "lib/payroll_gl_extract.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -19,75 +41,757 @@ FD InputFile.
 	02 employeeName				PIC X(20) VALUE SPACES.
 	02 hoursWorked				PIC 9(4)V99 VALUE ZEROS.
 	02 rate 					PIC 9(4)V99 VALUE ZEROS.
+	02 departmentCode			PIC X(4) VALUE SPACES.
+	02 routingNumber			PIC 9(9) VALUE ZEROS.
+	02 accountNumber			PIC X(17) VALUE SPACES.
+	02 payType					PIC X(1) VALUE "H".
+		88 HourlyEmployee		VALUE "H".
+		88 SalariedEmployee		VALUE "S".
+	02 periodSalaryAmount		PIC 9(6)V99 VALUE ZEROS.
 	02 hoursWorkedFormatted		PIC Z(4).99 VALUE ZEROS.
 	02 rateFormatted 			PIC Z(4).99 VALUE ZEROS.
 
 FD OutputFile.
-01 OutputRecord PIC X(50) VALUE SPACES.
+01 OutputRecord PIC X(100) VALUE SPACES.
+
+FD SortedFile.
+01 SortedRecord.
+	02 SortedEmployeeID		PIC 9(5).
+	02 SortedEmployeeName		PIC X(20).
+	02 SortedHoursWorked		PIC 9(4)V99.
+	02 SortedRate				PIC 9(4)V99.
+	02 SortedDepartmentCode		PIC X(4).
+	02 SortedRoutingNumber		PIC 9(9).
+	02 SortedAccountNumber		PIC X(17).
+	02 SortedPayType			PIC X(1).
+	02 SortedPeriodSalaryAmount	PIC 9(6)V99.
+	02 FILLER					PIC X(14).
+
+SD SortWorkFile.
+01 SortWorkRecord.
+	02 SortWorkEmployeeID		PIC 9(5).
+	02 SortWorkEmployeeName		PIC X(20).
+	02 SortWorkHoursWorked		PIC 9(4)V99.
+	02 SortWorkRate				PIC 9(4)V99.
+	02 SortWorkDepartmentCode	PIC X(4).
+	02 SortWorkRoutingNumber	PIC 9(9).
+	02 SortWorkAccountNumber	PIC X(17).
+	02 SortWorkPayType			PIC X(1).
+	02 SortWorkPeriodSalaryAmount	PIC 9(6)V99.
+	02 FILLER					PIC X(14).
+
+FD EmployeeMaster.
+01 MasterRecord.
+	02 MasterEmployeeID			PIC 9(5).
+	02 MasterEmployeeName			PIC X(20).
+	02 YTDGrossPay					PIC 9(8)V99.
+	02 YTDHoursWorked				PIC 9(6)V99.
+	02 YTDFederalWithholding		PIC 9(8)V99.
+	02 YTDStateWithholding			PIC 9(8)V99.
+	02 YTDFICAWithholding			PIC 9(8)V99.
+	02 YTDNetPay					PIC 9(8)V99.
+	02 MasterLastAppliedRecordCount	PIC 9(6).
+
+FD ExceptionFile.
+01 ExceptionRecord PIC X(100) VALUE SPACES.
+
+FD CheckpointFile.
+01 CheckpointRecord.
+	02 CheckpointProcessedCount				PIC 9(6).
+	02 CheckpointTotalEmployeesRaw				PIC 9(4).
+	02 CheckpointTotalGrossPayPrecise			PIC 9(8)V9999.
+	02 CheckpointTotalWithholdingRaw			PIC 9(8)V99.
+	02 CheckpointTotalNetPayRaw				PIC 9(8)V99.
+	02 CheckpointTotalGrossPayPrintedRaw		PIC 9(8)V99.
+	02 CheckpointAchEntryCount					PIC 9(6).
+	02 CheckpointAchTotalAmountCents			PIC 9(10).
+	02 CheckpointDepartmentGrossPayRaw			PIC 9(8)V99.
+	02 CheckpointDepartmentEmployeeCountRaw	PIC 9(4).
+	02 CheckpointPreviousDepartmentCode		PIC X(4).
+	02 CheckpointFirstDetailRecordSwitch		PIC X.
+	02 CheckpointSeenEmployeeIDCount			PIC 9(4).
+	02 CheckpointPayPeriodEndDate				PIC X(8).
+	02 CheckpointOutputLineCount				PIC 9(6).
+	02 CheckpointExceptionLineCount			PIC 9(6).
+	02 CheckpointAchLineCount					PIC 9(6).
+	02 CheckpointGLLineCount					PIC 9(6).
+01 CheckpointIDEntryRecord.
+	02 CheckpointIDEntryValue					PIC 9(5).
+
+FD CheckpointIDFile.
+01 CheckpointIDFileRecord.
+	02 CheckpointIDFileValue					PIC 9(5).
+
+FD TruncateWorkFile.
+01 TruncateWorkRecord PIC X(100) VALUE SPACES.
+
+FD AchFile.
+01 AchRecord PIC X(94) VALUE SPACES.
+
+FD GLFile.
+01 GLRecord PIC X(100) VALUE SPACES.
 
 WORKING-STORAGE SECTION.
+
+01 MasterFileStatus PIC XX VALUE ZEROS.
+	88 MasterFileOK VALUE "00".
+
+01 MasterRecordSwitch PIC X VALUE "N".
+	88 NewMasterRecord VALUE "Y".
+	88 NotNewMasterRecord VALUE "N".
 01 TotalEmployees.
 	02 TotalEmployeesRaw		PIC 9(4) VALUE ZEROS.
 	02 TotalEmployeesFormatted	PIC Z,ZZZ VALUE ZEROS. 
 
 01 TotalGrossPay.
 	02 TotalGrossPayRaw			PIC 9(8)V99 VALUE ZEROS.
-	02 TotalGrossPayFormatted	PIC ZZZ,ZZZ,ZZZ.99 VALUE ZEROS. 
+	02 TotalGrossPayFormatted	PIC ZZZ,ZZZ,ZZZ.99 VALUE ZEROS.
+
+01 TotalGrossPayPrecise PIC 9(8)V9999 VALUE ZEROS.
+
+01 TotalGrossPayPrinted.
+	02 TotalGrossPayPrintedRaw			PIC 9(8)V99 VALUE ZEROS.
+	02 TotalGrossPayPrintedFormatted	PIC ZZZ,ZZZ,ZZZ.99 VALUE ZEROS.
+
+01 GrossPayFromPrintedLine PIC 9(6)V99 VALUE ZEROS.
+
+01 ReconciliationDifference PIC S9(8)V99 VALUE ZEROS.
+
+01 ReconciliationSwitch PIC X VALUE "Y".
+	88 ReconciliationOK VALUE "Y".
+	88 ReconciliationMismatch VALUE "N".
 
 01 AverageGrossPay.
 	02 AverageGrossPayRaw		PIC 9(8)V99 VALUE ZEROS. 
 	02 AverageGrossPayFormatted	PIC ZZZ,ZZZ,ZZZ.99 VALUE ZEROS. 
 
-01 GrossPay. 		
-	02 GrossPayRaw			PIC 9(4)V99 VALUE ZEROS.
-	02 GrossPayFormatted	PIC Z,ZZZ.99 VALUE ZEROS. 
+01 GrossPay.
+	02 GrossPayRaw			PIC 9(6)V99 VALUE ZEROS.
+	02 GrossPayRawPrecise	PIC 9(6)V9999 VALUE ZEROS.
+	02 GrossPayFormatted	PIC ZZZ,ZZZ.99 VALUE ZEROS.
+
+01 OvertimeCalc.
+	02 StandardHours		PIC 9(4)V99 VALUE 40.00.
+	02 OvertimeFactor		PIC 9V9 VALUE 1.5.
+	02 RegularHours			PIC 9(4)V99 VALUE ZEROS.
+	02 OvertimeHours		PIC 9(4)V99 VALUE ZEROS.
+
+01 WithholdingRates.
+	02 FederalWithholdingRate	PIC V999 VALUE .150.
+	02 StateWithholdingRate		PIC V999 VALUE .050.
+	02 FICAWithholdingRate		PIC V9999 VALUE .0765.
+
+01 Withholding.
+	02 FederalWithholdingRaw	PIC 9(6)V99 VALUE ZEROS.
+	02 StateWithholdingRaw		PIC 9(6)V99 VALUE ZEROS.
+	02 FICAWithholdingRaw		PIC 9(6)V99 VALUE ZEROS.
+	02 TotalWithholdingForEmployee	PIC 9(6)V99 VALUE ZEROS.
+
+01 NetPay.
+	02 NetPayRaw			PIC 9(6)V99 VALUE ZEROS.
+	02 NetPayFormatted		PIC ZZZ,ZZZ.99 VALUE ZEROS.
+
+01 TotalWithholding.
+	02 TotalWithholdingRaw			PIC 9(8)V99 VALUE ZEROS.
+	02 TotalWithholdingFormatted	PIC ZZZ,ZZZ,ZZZ.99 VALUE ZEROS.
+
+01 TotalNetPay.
+	02 TotalNetPayRaw			PIC 9(8)V99 VALUE ZEROS.
+	02 TotalNetPayFormatted		PIC ZZZ,ZZZ,ZZZ.99 VALUE ZEROS.
+
+01 Header PIC X(70) VALUE
+	"NAME                   ID  HOURS   RATE GROSS-PAY  NET-PAY".
 
-01 Header PIC X(50) VALUE "NAME                   ID  HOURS   RATE GROSS-PAY".
+01 ValidationLimits.
+	02 MinHoursWorked	PIC 9(4)V99 VALUE 0.01.
+	02 MaxHoursWorked	PIC 9(4)V99 VALUE 124.00.
+	02 MinRate			PIC 9(4)V99 VALUE 0.01.
+
+01 RecordValidationSwitch PIC X VALUE "Y".
+	88 RecordValid VALUE "Y".
+	88 RecordInvalid VALUE "N".
+
+01 ExceptionReason PIC X(40) VALUE SPACES.
+
+01 DuplicateIDTable.
+	02 SeenEmployeeIDCount	PIC 9(4) VALUE ZEROS.
+	02 SeenEmployeeIDEntry PIC 9(5)
+			OCCURS 1 TO 500 TIMES DEPENDING ON SeenEmployeeIDCount
+			INDEXED BY SeenEmployeeIDIndex.
+
+01 DepartmentBreak.
+	02 PreviousDepartmentCode		PIC X(4) VALUE SPACES.
+	02 FirstDetailRecordSwitch		PIC X VALUE "Y".
+		88 FirstDetailRecord		VALUE "Y".
+		88 NotFirstDetailRecord		VALUE "N".
+
+01 DepartmentTotals.
+	02 DepartmentGrossPayRaw			PIC 9(8)V99 VALUE ZEROS.
+	02 DepartmentGrossPayFormatted		PIC ZZZ,ZZZ,ZZZ.99 VALUE ZEROS.
+	02 DepartmentEmployeeCountRaw		PIC 9(4) VALUE ZEROS.
+	02 DepartmentEmployeeCountFormatted	PIC Z,ZZZ VALUE ZEROS.
 
 01 EndOfFileFlag PIC 9 VALUE ZERO.
 	88 NotEndOfFile VALUE 0.
 	88 EndOfFile VALUE 1.
 
+01 PayPeriodEndDate PIC X(8) VALUE SPACES.
+
+01 CheckpointFileStatus PIC XX VALUE ZEROS.
+	88 CheckpointFileOK VALUE "00".
+
+01 CheckpointIDFileStatus PIC XX VALUE ZEROS.
+	88 CheckpointIDFileOK VALUE "00".
+
+01 CheckpointIDSync.
+	02 FlushedEmployeeIDCount	PIC 9(4) VALUE ZEROS.
+	02 NextEntryIndex			PIC 9(4) VALUE ZEROS.
+
+01 LineCounters.
+	02 OutputLineCount			PIC 9(6) VALUE ZEROS.
+	02 ExceptionLineCount		PIC 9(6) VALUE ZEROS.
+	02 AchLineCount				PIC 9(6) VALUE ZEROS.
+	02 GLLineCount				PIC 9(6) VALUE ZEROS.
+
+01 TruncateControls.
+	02 TruncateLineIndex		PIC 9(6) VALUE ZEROS.
+	02 TruncateEOFSwitch		PIC X VALUE "N".
+		88 TruncateEndOfFile	VALUE "Y".
+		88 TruncateMoreLines	VALUE "N".
+
+01 RestartControls.
+	02 CheckpointInterval			PIC 9(4) VALUE 1.
+	02 ProcessedRecordCount			PIC 9(6) VALUE ZEROS.
+	02 RecordsSinceCheckpoint		PIC 9(4) VALUE ZEROS.
+	02 RestartRecordCount			PIC 9(6) VALUE ZEROS.
+	02 RestartRunSwitch				PIC X VALUE "N".
+		88 RestartRun	VALUE "Y".
+		88 FreshRun		VALUE "N".
+
+01 AchBatchTotals.
+	02 AchEntryCount		PIC 9(6) VALUE ZEROS.
+	02 AchAmountCents		PIC 9(10) VALUE ZEROS.
+	02 AchTotalAmountCents	PIC 9(10) VALUE ZEROS.
+
 PROCEDURE DIVISION.
 Main-Logic.
-	OPEN INPUT InputFile
-		 OUTPUT OutputFile
+	PERFORM Accept-Run-Parameters
+	PERFORM Read-Checkpoint
+
+	IF RestartRun
+		PERFORM Truncate-Output-File
+		PERFORM Truncate-Exception-File
+		PERFORM Truncate-Ach-File
+		PERFORM Truncate-GL-File
+	END-IF
+
+	SORT SortWorkFile
+		ON ASCENDING KEY SortWorkDepartmentCode
+		ON ASCENDING KEY SortWorkEmployeeID
+		USING InputFile
+		GIVING SortedFile
+
+	OPEN INPUT SortedFile
+	IF RestartRun
+		OPEN EXTEND OutputFile
+			 EXTEND ExceptionFile
+			 EXTEND AchFile
+			 EXTEND GLFile
+	ELSE
+		OPEN OUTPUT OutputFile
+			 OUTPUT ExceptionFile
+			 OUTPUT AchFile
+			 OUTPUT GLFile
+		OPEN OUTPUT CheckpointIDFile
+		CLOSE CheckpointIDFile
+	END-IF
+
+	PERFORM Open-Employee-Master
+
+	MOVE SPACES TO OutputRecord
+	MOVE SPACES TO ExceptionRecord
+	MOVE SPACES TO AchRecord
 
-	PERFORM Write-Header
+	IF FreshRun
+		PERFORM Write-Header
+		PERFORM Write-Exception-Header
+		PERFORM Write-Ach-Header
+	END-IF
 
-	READ InputFile INTO InputRecord
+	READ SortedFile INTO InputRecord
 		AT END SET EndOfFile TO TRUE
 	END-READ
 
 	PERFORM UNTIL EndOfFile
-		PERFORM Calculate-Employee-Gross-Pay
-		PERFORM Caclulate-Employee-and-Gross-Pay-Totals
+		ADD 1 TO ProcessedRecordCount
 
-		PERFORM Prepare-Output-Record
-		WRITE OutputRecord
+		IF ProcessedRecordCount > RestartRecordCount
+			PERFORM Validate-Detail-Record
 
-		READ InputFile INTO InputRecord
+			IF RecordValid
+				PERFORM Check-Department-Break
+				PERFORM Calculate-Employee-Gross-Pay
+				PERFORM Calculate-Withholding-And-Net-Pay
+				PERFORM Caclulate-Employee-and-Gross-Pay-Totals
+				PERFORM Update-Employee-Master
+
+				PERFORM Prepare-Output-Record
+				WRITE OutputRecord
+				ADD 1 TO OutputLineCount
+				PERFORM Clear-Output
+				PERFORM Write-Ach-Entry
+				PERFORM Write-GL-Record
+			END-IF
+
+			PERFORM Checkpoint-If-Needed
+		END-IF
+
+		READ SortedFile INTO InputRecord
 			AT END SET EndOfFile TO TRUE
 		END-READ
 	END-PERFORM
 
+	IF NotFirstDetailRecord
+		PERFORM Write-Department-Subtotal
+	END-IF
+
 	PERFORM Calculate-Average-Gross-Pay
 	PERFORM Write-Footer
+	PERFORM Write-Ach-Footer
+	PERFORM Clear-Checkpoint
 
-	CLOSE InputFile, OutputFile
+	CLOSE SortedFile, OutputFile, EmployeeMaster, ExceptionFile, AchFile, GLFile
 STOP RUN.
 
+Accept-Run-Parameters.
+	ACCEPT PayPeriodEndDate FROM COMMAND-LINE
+	IF PayPeriodEndDate = SPACES OR PayPeriodEndDate = ZEROS
+		ACCEPT PayPeriodEndDate FROM DATE YYYYMMDD
+	END-IF.
+
+Read-Checkpoint.
+	MOVE ZEROS TO RestartRecordCount
+	OPEN INPUT CheckpointFile
+	IF CheckpointFileOK
+		READ CheckpointFile INTO CheckpointRecord
+			AT END
+				CONTINUE
+			NOT AT END
+				SET RestartRun TO TRUE
+				MOVE CheckpointProcessedCount TO RestartRecordCount
+				MOVE CheckpointTotalEmployeesRaw TO TotalEmployeesRaw
+				MOVE CheckpointTotalGrossPayPrecise TO TotalGrossPayPrecise
+				MOVE CheckpointTotalWithholdingRaw TO TotalWithholdingRaw
+				MOVE CheckpointTotalNetPayRaw TO TotalNetPayRaw
+				MOVE CheckpointTotalGrossPayPrintedRaw TO TotalGrossPayPrintedRaw
+				MOVE CheckpointAchEntryCount TO AchEntryCount
+				MOVE CheckpointAchTotalAmountCents TO AchTotalAmountCents
+				MOVE CheckpointDepartmentGrossPayRaw TO DepartmentGrossPayRaw
+				MOVE CheckpointDepartmentEmployeeCountRaw TO DepartmentEmployeeCountRaw
+				MOVE CheckpointPreviousDepartmentCode TO PreviousDepartmentCode
+				MOVE CheckpointFirstDetailRecordSwitch TO FirstDetailRecordSwitch
+				MOVE CheckpointSeenEmployeeIDCount TO SeenEmployeeIDCount
+				MOVE CheckpointSeenEmployeeIDCount TO FlushedEmployeeIDCount
+				MOVE CheckpointPayPeriodEndDate TO PayPeriodEndDate
+				MOVE CheckpointOutputLineCount TO OutputLineCount
+				MOVE CheckpointExceptionLineCount TO ExceptionLineCount
+				MOVE CheckpointAchLineCount TO AchLineCount
+				MOVE CheckpointGLLineCount TO GLLineCount
+				IF SeenEmployeeIDCount > 0
+					PERFORM Read-Checkpoint-ID-File
+				END-IF
+		END-READ
+		CLOSE CheckpointFile
+	END-IF.
+
+Read-Checkpoint-ID-File.
+	OPEN INPUT CheckpointIDFile
+	IF CheckpointIDFileOK
+		PERFORM Read-Duplicate-Table-Entry
+			VARYING SeenEmployeeIDIndex FROM 1 BY 1
+			UNTIL SeenEmployeeIDIndex > SeenEmployeeIDCount
+		CLOSE CheckpointIDFile
+	END-IF.
+
+Read-Duplicate-Table-Entry.
+	READ CheckpointIDFile INTO CheckpointIDFileRecord
+		AT END
+			CONTINUE
+		NOT AT END
+			MOVE CheckpointIDFileValue TO SeenEmployeeIDEntry (SeenEmployeeIDIndex)
+	END-READ.
+
+Checkpoint-If-Needed.
+	ADD 1 TO RecordsSinceCheckpoint
+	IF RecordsSinceCheckpoint >= CheckpointInterval
+		PERFORM Write-Checkpoint
+		MOVE ZEROS TO RecordsSinceCheckpoint
+	END-IF.
+
+Write-Checkpoint.
+	MOVE ProcessedRecordCount TO CheckpointProcessedCount
+	MOVE TotalEmployeesRaw TO CheckpointTotalEmployeesRaw
+	MOVE TotalGrossPayPrecise TO CheckpointTotalGrossPayPrecise
+	MOVE TotalWithholdingRaw TO CheckpointTotalWithholdingRaw
+	MOVE TotalNetPayRaw TO CheckpointTotalNetPayRaw
+	MOVE TotalGrossPayPrintedRaw TO CheckpointTotalGrossPayPrintedRaw
+	MOVE AchEntryCount TO CheckpointAchEntryCount
+	MOVE AchTotalAmountCents TO CheckpointAchTotalAmountCents
+	MOVE DepartmentGrossPayRaw TO CheckpointDepartmentGrossPayRaw
+	MOVE DepartmentEmployeeCountRaw TO CheckpointDepartmentEmployeeCountRaw
+	MOVE PreviousDepartmentCode TO CheckpointPreviousDepartmentCode
+	MOVE FirstDetailRecordSwitch TO CheckpointFirstDetailRecordSwitch
+	MOVE SeenEmployeeIDCount TO CheckpointSeenEmployeeIDCount
+	MOVE PayPeriodEndDate TO CheckpointPayPeriodEndDate
+	MOVE OutputLineCount TO CheckpointOutputLineCount
+	MOVE ExceptionLineCount TO CheckpointExceptionLineCount
+	MOVE AchLineCount TO CheckpointAchLineCount
+	MOVE GLLineCount TO CheckpointGLLineCount
+
+	CLOSE OutputFile, ExceptionFile, AchFile, GLFile
+	OPEN EXTEND OutputFile
+		 EXTEND ExceptionFile
+		 EXTEND AchFile
+		 EXTEND GLFile
+
+	OPEN OUTPUT CheckpointFile
+	WRITE CheckpointRecord
+	CLOSE CheckpointFile
+
+	IF SeenEmployeeIDCount > FlushedEmployeeIDCount
+		COMPUTE NextEntryIndex = FlushedEmployeeIDCount + 1
+		OPEN EXTEND CheckpointIDFile
+		PERFORM Write-Duplicate-Table-Entry
+			VARYING SeenEmployeeIDIndex FROM NextEntryIndex BY 1
+			UNTIL SeenEmployeeIDIndex > SeenEmployeeIDCount
+		CLOSE CheckpointIDFile
+		MOVE SeenEmployeeIDCount TO FlushedEmployeeIDCount
+	END-IF.
+
+Write-Duplicate-Table-Entry.
+	MOVE SeenEmployeeIDEntry (SeenEmployeeIDIndex) TO CheckpointIDFileValue
+	WRITE CheckpointIDFileRecord.
+
+Clear-Checkpoint.
+	OPEN OUTPUT CheckpointFile
+	CLOSE CheckpointFile
+	OPEN OUTPUT CheckpointIDFile
+	CLOSE CheckpointIDFile.
+
+Check-Department-Break.
+	IF NotFirstDetailRecord AND departmentCode NOT = PreviousDepartmentCode
+		PERFORM Write-Department-Subtotal
+		PERFORM Reset-Department-Totals
+	END-IF
+	SET NotFirstDetailRecord TO TRUE
+	MOVE departmentCode TO PreviousDepartmentCode.
+
+Reset-Department-Totals.
+	MOVE ZEROS TO DepartmentGrossPayRaw DepartmentEmployeeCountRaw.
+
+Open-Employee-Master.
+	OPEN I-O EmployeeMaster
+	IF NOT MasterFileOK
+		OPEN OUTPUT EmployeeMaster
+		CLOSE EmployeeMaster
+		OPEN I-O EmployeeMaster
+	END-IF.
+
+Truncate-Output-File.
+	OPEN INPUT OutputFile
+	OPEN OUTPUT TruncateWorkFile
+	SET TruncateMoreLines TO TRUE
+	PERFORM Copy-Output-Line-To-Scratch
+		VARYING TruncateLineIndex FROM 1 BY 1
+		UNTIL TruncateLineIndex > CheckpointOutputLineCount
+			OR TruncateEndOfFile
+	CLOSE OutputFile
+	CLOSE TruncateWorkFile
+	OPEN OUTPUT OutputFile
+	OPEN INPUT TruncateWorkFile
+	SET TruncateMoreLines TO TRUE
+	PERFORM Copy-Scratch-Line-To-Output
+		UNTIL TruncateEndOfFile
+	CLOSE OutputFile
+	CLOSE TruncateWorkFile.
+
+Copy-Output-Line-To-Scratch.
+	READ OutputFile INTO TruncateWorkRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE TruncateWorkRecord
+	END-READ.
+
+Copy-Scratch-Line-To-Output.
+	READ TruncateWorkFile INTO OutputRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE OutputRecord
+	END-READ.
+
+Truncate-Exception-File.
+	OPEN INPUT ExceptionFile
+	OPEN OUTPUT TruncateWorkFile
+	SET TruncateMoreLines TO TRUE
+	PERFORM Copy-Exception-Line-To-Scratch
+		VARYING TruncateLineIndex FROM 1 BY 1
+		UNTIL TruncateLineIndex > CheckpointExceptionLineCount
+			OR TruncateEndOfFile
+	CLOSE ExceptionFile
+	CLOSE TruncateWorkFile
+	OPEN OUTPUT ExceptionFile
+	OPEN INPUT TruncateWorkFile
+	SET TruncateMoreLines TO TRUE
+	PERFORM Copy-Scratch-Line-To-Exception
+		UNTIL TruncateEndOfFile
+	CLOSE ExceptionFile
+	CLOSE TruncateWorkFile.
+
+Copy-Exception-Line-To-Scratch.
+	READ ExceptionFile INTO TruncateWorkRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE TruncateWorkRecord
+	END-READ.
+
+Copy-Scratch-Line-To-Exception.
+	READ TruncateWorkFile INTO ExceptionRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE ExceptionRecord
+	END-READ.
+
+Truncate-Ach-File.
+	OPEN INPUT AchFile
+	OPEN OUTPUT TruncateWorkFile
+	SET TruncateMoreLines TO TRUE
+	PERFORM Copy-Ach-Line-To-Scratch
+		VARYING TruncateLineIndex FROM 1 BY 1
+		UNTIL TruncateLineIndex > CheckpointAchLineCount
+			OR TruncateEndOfFile
+	CLOSE AchFile
+	CLOSE TruncateWorkFile
+	OPEN OUTPUT AchFile
+	OPEN INPUT TruncateWorkFile
+	SET TruncateMoreLines TO TRUE
+	PERFORM Copy-Scratch-Line-To-Ach
+		UNTIL TruncateEndOfFile
+	CLOSE AchFile
+	CLOSE TruncateWorkFile.
+
+Copy-Ach-Line-To-Scratch.
+	READ AchFile INTO TruncateWorkRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE TruncateWorkRecord
+	END-READ.
+
+Copy-Scratch-Line-To-Ach.
+	READ TruncateWorkFile INTO AchRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE AchRecord
+	END-READ.
+
+Truncate-GL-File.
+	OPEN INPUT GLFile
+	OPEN OUTPUT TruncateWorkFile
+	SET TruncateMoreLines TO TRUE
+	PERFORM Copy-GL-Line-To-Scratch
+		VARYING TruncateLineIndex FROM 1 BY 1
+		UNTIL TruncateLineIndex > CheckpointGLLineCount
+			OR TruncateEndOfFile
+	CLOSE GLFile
+	CLOSE TruncateWorkFile
+	OPEN OUTPUT GLFile
+	OPEN INPUT TruncateWorkFile
+	SET TruncateMoreLines TO TRUE
+	PERFORM Copy-Scratch-Line-To-GL
+		UNTIL TruncateEndOfFile
+	CLOSE GLFile
+	CLOSE TruncateWorkFile.
+
+Copy-GL-Line-To-Scratch.
+	READ GLFile INTO TruncateWorkRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE TruncateWorkRecord
+	END-READ.
+
+Copy-Scratch-Line-To-GL.
+	READ TruncateWorkFile INTO GLRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE GLRecord
+	END-READ.
+
+VALIDATION SECTION.
+Validate-Detail-Record.
+	SET RecordValid TO TRUE
+	MOVE SPACES TO ExceptionReason
+
+	IF employeeName = SPACES
+		SET RecordInvalid TO TRUE
+		MOVE "BLANK EMPLOYEE NAME" TO ExceptionReason
+	END-IF
+
+	IF RecordValid AND employeeID IS NOT NUMERIC
+		SET RecordInvalid TO TRUE
+		MOVE "NON-NUMERIC EMPLOYEE ID" TO ExceptionReason
+	END-IF
+
+	IF RecordValid AND NOT HourlyEmployee AND NOT SalariedEmployee
+		SET RecordInvalid TO TRUE
+		MOVE "INVALID PAY TYPE" TO ExceptionReason
+	END-IF
+
+	IF RecordValid AND HourlyEmployee AND hoursWorked IS NOT NUMERIC
+		SET RecordInvalid TO TRUE
+		MOVE "NON-NUMERIC HOURS WORKED" TO ExceptionReason
+	END-IF
+
+	IF RecordValid AND HourlyEmployee
+		AND (hoursWorked < MinHoursWorked OR hoursWorked > MaxHoursWorked)
+		SET RecordInvalid TO TRUE
+		MOVE "HOURS WORKED OUT OF RANGE" TO ExceptionReason
+	END-IF
+
+	IF RecordValid AND HourlyEmployee AND rate IS NOT NUMERIC
+		SET RecordInvalid TO TRUE
+		MOVE "NON-NUMERIC RATE" TO ExceptionReason
+	END-IF
+
+	IF RecordValid AND HourlyEmployee AND rate < MinRate
+		SET RecordInvalid TO TRUE
+		MOVE "MISSING OR ZERO RATE" TO ExceptionReason
+	END-IF
+
+	IF RecordValid AND SalariedEmployee AND periodSalaryAmount = ZEROS
+		SET RecordInvalid TO TRUE
+		MOVE "MISSING SALARY AMOUNT" TO ExceptionReason
+	END-IF
+
+	IF RecordValid
+		PERFORM Check-Duplicate-Employee-ID
+	END-IF
+
+	IF RecordInvalid
+		PERFORM Write-Exception-Record
+	END-IF.
+
+Check-Duplicate-Employee-ID.
+	SET SeenEmployeeIDIndex TO 1
+	SEARCH SeenEmployeeIDEntry
+		AT END
+			IF SeenEmployeeIDCount < 500
+				ADD 1 TO SeenEmployeeIDCount
+				MOVE employeeID TO SeenEmployeeIDEntry (SeenEmployeeIDCount)
+			ELSE
+				SET RecordInvalid TO TRUE
+				MOVE "DUPLICATE-ID TABLE FULL" TO ExceptionReason
+			END-IF
+		WHEN SeenEmployeeIDEntry (SeenEmployeeIDIndex) = employeeID
+			SET RecordInvalid TO TRUE
+			MOVE "DUPLICATE EMPLOYEE ID" TO ExceptionReason
+	END-SEARCH.
+
+Write-Exception-Record.
+	STRING "ID=" DELIMITED BY SIZE
+	employeeID DELIMITED BY SIZE
+	" NAME=" DELIMITED BY SIZE
+	employeeName DELIMITED BY SIZE
+	" REASON=" DELIMITED BY SIZE
+	ExceptionReason DELIMITED BY SIZE
+	INTO ExceptionRecord
+	WRITE ExceptionRecord
+	ADD 1 TO ExceptionLineCount
+	MOVE SPACES TO ExceptionRecord.
+
 CALCULATION SECTION.
 Calculate-Employee-Gross-Pay.
-	COMPUTE GrossPayRaw = hoursWorked * rate
+	IF SalariedEmployee
+		MOVE ZEROS TO RegularHours OvertimeHours
+		MOVE periodSalaryAmount TO GrossPayRawPrecise
+	ELSE
+		PERFORM Split-Regular-And-Overtime-Hours
+		COMPUTE GrossPayRawPrecise =
+			(RegularHours * rate) +
+			(OvertimeHours * rate * OvertimeFactor)
+	END-IF
+	MOVE GrossPayRawPrecise TO GrossPayRaw
 	MOVE GrossPayRaw TO GrossPayFormatted.
 
+Split-Regular-And-Overtime-Hours.
+	IF hoursWorked > StandardHours
+		MOVE StandardHours TO RegularHours
+		SUBTRACT StandardHours FROM hoursWorked GIVING OvertimeHours
+	ELSE
+		MOVE hoursWorked TO RegularHours
+		MOVE ZEROS TO OvertimeHours
+	END-IF.
+
+Calculate-Withholding-And-Net-Pay.
+	COMPUTE FederalWithholdingRaw = GrossPayRaw * FederalWithholdingRate
+	COMPUTE StateWithholdingRaw = GrossPayRaw * StateWithholdingRate
+	COMPUTE FICAWithholdingRaw = GrossPayRaw * FICAWithholdingRate
+	COMPUTE TotalWithholdingForEmployee =
+		FederalWithholdingRaw + StateWithholdingRaw + FICAWithholdingRaw
+	COMPUTE NetPayRaw = GrossPayRaw - TotalWithholdingForEmployee
+	MOVE NetPayRaw TO NetPayFormatted.
+
 Caclulate-Employee-and-Gross-Pay-Totals.
 	ADD 1 TO TotalEmployeesRaw
-	ADD GrossPayRaw TO TotalGrossPayRaw.
+	ADD GrossPayRawPrecise TO TotalGrossPayPrecise
+	ADD TotalWithholdingForEmployee TO TotalWithholdingRaw
+	ADD NetPayRaw TO TotalNetPayRaw
+	ADD GrossPayRaw TO DepartmentGrossPayRaw
+	ADD 1 TO DepartmentEmployeeCountRaw
+
+	MOVE GrossPayFormatted TO GrossPayFromPrintedLine
+	ADD GrossPayFromPrintedLine TO TotalGrossPayPrintedRaw.
+
+Update-Employee-Master.
+	SET NotNewMasterRecord TO TRUE
+	MOVE employeeID TO MasterEmployeeID
+	READ EmployeeMaster
+		INVALID KEY
+			PERFORM Initialize-New-Master-Record
+	END-READ
+
+	MOVE employeeName TO MasterEmployeeName
+	IF MasterLastAppliedRecordCount < ProcessedRecordCount
+		ADD GrossPayRaw TO YTDGrossPay
+		ADD hoursWorked TO YTDHoursWorked
+		ADD FederalWithholdingRaw TO YTDFederalWithholding
+		ADD StateWithholdingRaw TO YTDStateWithholding
+		ADD FICAWithholdingRaw TO YTDFICAWithholding
+		ADD NetPayRaw TO YTDNetPay
+		MOVE ProcessedRecordCount TO MasterLastAppliedRecordCount
+	END-IF
+
+	IF NewMasterRecord
+		WRITE MasterRecord
+	ELSE
+		REWRITE MasterRecord
+	END-IF.
+
+Initialize-New-Master-Record.
+	MOVE ZEROS TO YTDGrossPay YTDHoursWorked YTDFederalWithholding
+		YTDStateWithholding YTDFICAWithholding YTDNetPay
+		MasterLastAppliedRecordCount
+	SET NewMasterRecord TO TRUE.
 
 Calculate-Average-Gross-Pay.
-	IF TotalEmployees > 0
+	COMPUTE TotalGrossPayRaw ROUNDED = TotalGrossPayPrecise
+	IF TotalEmployeesRaw > 0
 		COMPUTE AverageGrossPayRaw = TotalGrossPayRaw / TotalEmployeesRaw
 	ELSE
 		MOVE 0 TO AverageGrossPayRaw
@@ -97,31 +801,106 @@ WRITING SECTION.
 Write-Header.
 	MOVE "PAYROLL REPORT" to OutputRecord
 	WRITE OutputRecord
+	ADD 1 TO OutputLineCount
+
+	STRING "PAY PERIOD ENDING: " DELIMITED BY SIZE
+	PayPeriodEndDate DELIMITED BY SIZE
+	INTO OutputRecord
+	WRITE OutputRecord
+	ADD 1 TO OutputLineCount
 
 	MOVE Header TO OutputRecord
 	WRITE OutputRecord
+	ADD 1 TO OutputLineCount
+	PERFORM Clear-Output.
+
+Write-Department-Subtotal.
+	MOVE DepartmentGrossPayRaw TO DepartmentGrossPayFormatted
+	MOVE DepartmentEmployeeCountRaw TO DepartmentEmployeeCountFormatted
+
+	STRING "DEPT " DELIMITED BY SIZE
+	PreviousDepartmentCode DELIMITED BY SIZE
+	" SUBTOTAL GROSS PAY: " DELIMITED BY SIZE
+	FUNCTION TRIM (DepartmentGrossPayFormatted) DELIMITED BY SIZE
+	" EMPLOYEES: " DELIMITED BY SIZE
+	FUNCTION TRIM (DepartmentEmployeeCountFormatted) DELIMITED BY SIZE
+	INTO OutputRecord
+	WRITE OutputRecord
+	ADD 1 TO OutputLineCount
 	PERFORM Clear-Output.
 
+Write-Exception-Header.
+	MOVE "PAYROLL EXCEPTIONS REPORT" TO ExceptionRecord
+	WRITE ExceptionRecord
+	ADD 1 TO ExceptionLineCount
+	MOVE SPACES TO ExceptionRecord.
+
 Write-Footer.
 	MOVE TotalGrossPayRaw TO TotalGrossPayFormatted
 	MOVE TotalEmployeesRaw TO TotalEmployeesFormatted
 	MOVE AverageGrossPayRaw TO AverageGrossPayFormatted
+	MOVE TotalWithholdingRaw TO TotalWithholdingFormatted
+	MOVE TotalNetPayRaw TO TotalNetPayFormatted
+	MOVE TotalGrossPayPrintedRaw TO TotalGrossPayPrintedFormatted
+
+	COMPUTE ReconciliationDifference =
+		TotalGrossPayRaw - TotalGrossPayPrintedRaw
+	IF ReconciliationDifference = 0
+		SET ReconciliationOK TO TRUE
+	ELSE
+		SET ReconciliationMismatch TO TRUE
+	END-IF
 
 	PERFORM Write-Newline
 
+	STRING "PAY PERIOD ENDING: " DELIMITED BY SIZE
+	PayPeriodEndDate DELIMITED BY SIZE
+	INTO OutputRecord
+	WRITE OutputRecord
+	PERFORM Clear-Output
+
 	STRING "TOTAL GROSS PAY: " DELIMITED BY SIZE
 	FUNCTION TRIM (TotalGrossPayFormatted) DELIMITED BY SIZE
 	INTO OutputRecord
 	WRITE OutputRecord
+	PERFORM Clear-Output
+
+	STRING "TOTAL WITHHOLDING: " DELIMITED BY SIZE
+	FUNCTION TRIM (TotalWithholdingFormatted) DELIMITED BY SIZE
+	INTO OutputRecord
+	WRITE OutputRecord
+	PERFORM Clear-Output
+
+	STRING "TOTAL NET PAY: " DELIMITED BY SIZE
+	FUNCTION TRIM (TotalNetPayFormatted) DELIMITED BY SIZE
+	INTO OutputRecord
+	WRITE OutputRecord
+	PERFORM Clear-Output
 
 	STRING "TOTAL EMPLOYEES: " DELIMITED BY SIZE
-	FUNCTION TRIM (TotalEmployeesFormatted) DELIMITED BY SIZE 
+	FUNCTION TRIM (TotalEmployeesFormatted) DELIMITED BY SIZE
 	INTO OutputRecord
 	WRITE OutputRecord
+	PERFORM Clear-Output
 
 	STRING "AVERAGE GROSS PAY: " DELIMITED BY SIZE
 	FUNCTION TRIM (AverageGrossPayFormatted) DELIMITED BY SIZE
 	INTO OutputRecord
+	WRITE OutputRecord
+	PERFORM Clear-Output
+
+	IF ReconciliationOK
+		STRING "RECONCILIATION: PRINTED TOTAL " DELIMITED BY SIZE
+		FUNCTION TRIM (TotalGrossPayPrintedFormatted) DELIMITED BY SIZE
+		" MATCHES COMPUTED TOTAL - OK" DELIMITED BY SIZE
+		INTO OutputRecord
+	ELSE
+		STRING "RECONCILIATION MISMATCH: PRINTED TOTAL " DELIMITED BY SIZE
+		FUNCTION TRIM (TotalGrossPayPrintedFormatted) DELIMITED BY SIZE
+		" COMPUTED TOTAL " DELIMITED BY SIZE
+		FUNCTION TRIM (TotalGrossPayFormatted) DELIMITED BY SIZE
+		INTO OutputRecord
+	END-IF
 	WRITE OutputRecord.
 
 Prepare-Output-Record.
@@ -133,6 +912,7 @@ Prepare-Output-Record.
 	hoursWorkedFormatted DELIMITED BY SIZE
 	rateFormatted DELIMITED BY SIZE
 	SPACE SPACE GrossPayFormatted DELIMITED BY SIZE
+	SPACE SPACE NetPayFormatted DELIMITED BY SIZE
 	INTO OutputRecord.
 
 Write-Newline.
@@ -141,3 +921,55 @@ Write-Newline.
 
 Clear-Output.
 	MOVE SPACES TO OutputRecord.
+
+Write-Ach-Header.
+	MOVE SPACES TO AchRecord
+	STRING "5" DELIMITED BY SIZE
+	"200" DELIMITED BY SIZE
+	"PAYROLL DIRECT DEPOSIT BATCH" DELIMITED BY SIZE
+	" " DELIMITED BY SIZE
+	PayPeriodEndDate DELIMITED BY SIZE
+	INTO AchRecord
+	WRITE AchRecord
+	ADD 1 TO AchLineCount.
+
+Write-Ach-Entry.
+	COMPUTE AchAmountCents = NetPayRaw * 100
+	ADD 1 TO AchEntryCount
+	ADD AchAmountCents TO AchTotalAmountCents
+
+	MOVE SPACES TO AchRecord
+	STRING "6" DELIMITED BY SIZE
+	"22" DELIMITED BY SIZE
+	routingNumber DELIMITED BY SIZE
+	accountNumber DELIMITED BY SIZE
+	AchAmountCents DELIMITED BY SIZE
+	employeeID DELIMITED BY SIZE
+	employeeName DELIMITED BY SIZE
+	INTO AchRecord
+	WRITE AchRecord
+	ADD 1 TO AchLineCount.
+
+Write-Ach-Footer.
+	MOVE SPACES TO AchRecord
+	STRING "8" DELIMITED BY SIZE
+	"200" DELIMITED BY SIZE
+	AchEntryCount DELIMITED BY SIZE
+	AchTotalAmountCents DELIMITED BY SIZE
+	INTO AchRecord
+	WRITE AchRecord.
+
+Write-GL-Record.
+	MOVE SPACES TO GLRecord
+	STRING FUNCTION TRIM (employeeID) DELIMITED BY SIZE
+	"|" DELIMITED BY SIZE
+	FUNCTION TRIM (employeeName) DELIMITED BY SIZE
+	"|" DELIMITED BY SIZE
+	FUNCTION TRIM (hoursWorkedFormatted) DELIMITED BY SIZE
+	"|" DELIMITED BY SIZE
+	FUNCTION TRIM (rateFormatted) DELIMITED BY SIZE
+	"|" DELIMITED BY SIZE
+	FUNCTION TRIM (GrossPayFormatted) DELIMITED BY SIZE
+	INTO GLRecord
+	WRITE GLRecord
+	ADD 1 TO GLLineCount.
