@@ -8,6 +8,28 @@ FILE-CONTROL.
 			ORGANIZATION IS LINE SEQUENTIAL.
 	SELECT OutputFile ASSIGN TO "payroll_report.txt"
 			ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT EmployeeMaster ASSIGN TO "employee_master.dat"
+			ORGANIZATION IS INDEXED
+			ACCESS MODE IS DYNAMIC
+			RECORD KEY IS masterEmployeeID
+			FILE STATUS IS MasterFileStatus.
+	SELECT ExceptionFile ASSIGN TO "payroll_exceptions.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT SortedFile ASSIGN TO "employee_data_sorted.tmp"
+			ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT SortWorkFile ASSIGN TO "sortwork.tmp".
+	SELECT CheckpointFile ASSIGN TO "payroll_checkpoint.dat"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS checkpointFileStatus.
+	SELECT CheckpointIDFile ASSIGN TO "payroll_checkpoint_ids.dat"
+			ORGANIZATION IS LINE SEQUENTIAL
+			FILE STATUS IS checkpointIDFileStatus.
+	SELECT TruncateWorkFile ASSIGN TO "payroll_truncate.tmp"
+			ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT AchFile ASSIGN TO "payroll_ach.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT OutputFile2 ASSIGN TO "payroll_gl_extract.txt"
+			ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -17,80 +39,759 @@ FD InputFile.
 	05 employeeName	PIC X(20).
 	05 hoursWorked	PIC 9(4)V99.
 	05 rate 		PIC 9(4)V99.
+	05 departmentCode PIC X(4).
+	05 routingNumber PIC 9(9).
+	05 accountNumber PIC X(17).
+	05 payType PIC X(1).
+		88 HourlyEmployee VALUE "H".
+		88 SalariedEmployee VALUE "S".
+	05 periodSalaryAmount PIC 9(6)V99.
+	05 hoursWorkedFormatted PIC Z(4).99.
+	05 rateFormatted PIC Z(4).99.
 
 FD OutputFile.
-01 OutputRecord PIC X(50).
+01 OutputRecord PIC X(100).
+
+FD SortedFile.
+01 sortedRecord.
+	05 sortedEmployeeID		PIC 9(5).
+	05 sortedEmployeeName		PIC X(20).
+	05 sortedHoursWorked		PIC 9(4)V99.
+	05 sortedRate				PIC 9(4)V99.
+	05 sortedDepartmentCode		PIC X(4).
+	05 sortedRoutingNumber		PIC 9(9).
+	05 sortedAccountNumber		PIC X(17).
+	05 sortedPayType			PIC X(1).
+	05 sortedPeriodSalaryAmount	PIC 9(6)V99.
+
+SD SortWorkFile.
+01 sortWorkRecord.
+	05 sortWorkEmployeeID		PIC 9(5).
+	05 sortWorkEmployeeName		PIC X(20).
+	05 sortWorkHoursWorked		PIC 9(4)V99.
+	05 sortWorkRate				PIC 9(4)V99.
+	05 sortWorkDepartmentCode	PIC X(4).
+	05 sortWorkRoutingNumber	PIC 9(9).
+	05 sortWorkAccountNumber	PIC X(17).
+	05 sortWorkPayType			PIC X(1).
+	05 sortWorkPeriodSalaryAmount	PIC 9(6)V99.
+
+FD EmployeeMaster.
+01 masterRecord.
+	05 masterEmployeeID		PIC 9(5).
+	05 masterEmployeeName		PIC X(20).
+	05 ytdGrossPay				PIC 9(8)V99.
+	05 ytdHoursWorked			PIC 9(6)V99.
+	05 ytdFederalWithholding	PIC 9(8)V99.
+	05 ytdStateWithholding		PIC 9(8)V99.
+	05 ytdFICAWithholding		PIC 9(8)V99.
+	05 ytdNetPay				PIC 9(8)V99.
+	05 masterLastAppliedRecordCount	PIC 9(6).
+
+FD ExceptionFile.
+01 ExceptionRecord PIC X(100).
+
+FD CheckpointFile.
+01 checkpointRecord.
+	05 checkpointProcessedCount			PIC 9(6).
+	05 checkpointTotalEmployeesRaw			PIC 9(4).
+	05 checkpointTotalGrossPayPrecise		PIC 9(8)V9999.
+	05 checkpointTotalWithholdingRaw		PIC 9(8)V99.
+	05 checkpointTotalNetPayRaw			PIC 9(8)V99.
+	05 checkpointTotalGrossPayPrintedRaw	PIC 9(8)V99.
+	05 checkpointAchEntryCount				PIC 9(6).
+	05 checkpointAchTotalAmountCents		PIC 9(10).
+	05 checkpointDepartmentGrossPayRaw		PIC 9(8)V99.
+	05 checkpointDepartmentEmployeeCountRaw	PIC 9(4).
+	05 checkpointPreviousDepartmentCode	PIC X(4).
+	05 checkpointFirstDetailRecordSwitch	PIC X.
+	05 checkpointSeenEmployeeIDCount		PIC 9(4).
+	05 checkpointPayPeriodEndDate			PIC X(8).
+	05 checkpointOutputLineCount			PIC 9(6).
+	05 checkpointExceptionLineCount		PIC 9(6).
+	05 checkpointAchLineCount				PIC 9(6).
+	05 checkpointGlLineCount				PIC 9(6).
+01 checkpointIDEntryRecord.
+	05 checkpointIDEntryValue				PIC 9(5).
+
+FD CheckpointIDFile.
+01 checkpointIDFileRecord.
+	05 checkpointIDFileValue				PIC 9(5).
+
+FD TruncateWorkFile.
+01 truncateWorkRecord PIC X(100).
+
+FD AchFile.
+01 achRecord PIC X(94).
+
+FD OutputFile2.
+01 OutputRecord2 PIC X(100).
 
 WORKING-STORAGE SECTION.
+
+01 MasterFileStatus PIC XX VALUE ZEROS.
+	88 MasterFileOK VALUE "00".
+
+01 masterRecordSwitch PIC X VALUE "N".
+	88 NewMasterRecord VALUE "Y".
+	88 NotNewMasterRecord VALUE "N".
 01 TotalEmployees.
-	05 TotalEmployeesRaw		PIC 9(4).
-	05 TotalEmployeesFormatted	PIC Z(4). 
+	05 TotalEmployeesRaw		PIC 9(4) VALUE ZEROS.
+	05 TotalEmployeesFormatted	PIC Z(4).
 01 TotalGrossPay.
-	05 TotalGrossPayRaw			PIC 9(8)V99.
-	05 TotalGrossPayFormatted	PIC Z(8).99. 
+	05 TotalGrossPayRaw			PIC 9(8)V99 VALUE ZEROS.
+	05 TotalGrossPayFormatted	PIC Z(8).99.
+01 TotalGrossPayPrecise PIC 9(8)V9999 VALUE ZEROS.
+01 TotalGrossPayPrinted.
+	05 TotalGrossPayPrintedRaw			PIC 9(8)V99 VALUE ZEROS.
+	05 TotalGrossPayPrintedFormatted	PIC Z(8).99 VALUE ZEROS.
+01 grossPayFromPrintedLine PIC 9(6)V99 VALUE ZEROS.
+01 reconciliationDifference PIC S9(8)V99 VALUE ZEROS.
+01 reconciliationSwitch PIC X VALUE "Y".
+	88 ReconciliationOK		VALUE "Y".
+	88 ReconciliationMismatch	VALUE "N".
 01 AverageGrossPay.
-	05 AverageGrossPayRaw		PIC 9(8)V99. 
-	05 AverageGrossPayFormatted	PIC Z(8).99. 
-01 grossPay. 		
-	05 grossPayRaw			PIC 9(4)V99.
-	05 grossPayFormatted	PIC Z(4).99.
+	05 AverageGrossPayRaw		PIC 9(8)V99 VALUE ZEROS.
+	05 AverageGrossPayFormatted	PIC Z(8).99 VALUE ZEROS.
+01 grossPay.
+	05 grossPayRaw			PIC 9(6)V99.
+	05 grossPayRawPrecise	PIC 9(6)V9999.
+	05 grossPayFormatted	PIC Z(6).99.
+01 overtimeCalc.
+	05 standardHours	PIC 9(4)V99 VALUE 40.00.
+	05 overtimeFactor	PIC 9V9 VALUE 1.5.
+	05 regularHours		PIC 9(4)V99.
+	05 overtimeHours	PIC 9(4)V99.
+01 withholdingRates.
+	05 federalWithholdingRate	PIC V999 VALUE .150.
+	05 stateWithholdingRate		PIC V999 VALUE .050.
+	05 ficaWithholdingRate		PIC V9999 VALUE .0765.
+01 withholding.
+	05 federalWithholdingRaw	PIC 9(6)V99.
+	05 stateWithholdingRaw		PIC 9(6)V99.
+	05 ficaWithholdingRaw		PIC 9(6)V99.
+	05 totalWithholdingForEmployee	PIC 9(6)V99.
+01 netPay.
+	05 netPayRaw			PIC 9(6)V99.
+	05 netPayFormatted		PIC Z(6).99.
+01 TotalWithholding.
+	05 TotalWithholdingRaw			PIC 9(8)V99 VALUE ZEROS.
+	05 TotalWithholdingFormatted	PIC Z(8).99.
+01 TotalNetPay.
+	05 TotalNetPayRaw			PIC 9(8)V99 VALUE ZEROS.
+	05 TotalNetPayFormatted		PIC Z(8).99.
 01 FileStatus 			PIC 9 VALUE 0.
 	88 EndOfFile		VALUE 1.
-01 Header 	PIC X(50) VALUE "NAME                ID   HOURS RATE  GROSS-PAY".
+01 Header 	PIC X(70) VALUE
+	"NAME                ID   HOURS RATE  GROSS-PAY NET-PAY".
+01 validationLimits.
+	05 minHoursWorked	PIC 9(4)V99 VALUE 0.01.
+	05 maxHoursWorked	PIC 9(4)V99 VALUE 124.00.
+	05 minRate			PIC 9(4)V99 VALUE 0.01.
+01 recordValidationSwitch PIC X VALUE "Y".
+	88 RecordValid		VALUE "Y".
+	88 RecordInvalid	VALUE "N".
+01 exceptionReason PIC X(40) VALUE SPACES.
+01 duplicateIDTable.
+	05 seenEmployeeIDCount	PIC 9(4) VALUE ZEROS.
+	05 seenEmployeeIDEntry PIC 9(5)
+			OCCURS 1 TO 500 TIMES DEPENDING ON seenEmployeeIDCount
+			INDEXED BY seenEmployeeIDIndex.
+01 departmentBreak.
+	05 previousDepartmentCode		PIC X(4) VALUE SPACES.
+	05 firstDetailRecordSwitch		PIC X VALUE "Y".
+		88 FirstDetailRecord		VALUE "Y".
+		88 NotFirstDetailRecord		VALUE "N".
+01 departmentTotals.
+	05 departmentGrossPayRaw			PIC 9(8)V99 VALUE ZEROS.
+	05 departmentGrossPayFormatted		PIC Z(8).99 VALUE ZEROS.
+	05 departmentEmployeeCountRaw		PIC 9(4) VALUE ZEROS.
+	05 departmentEmployeeCountFormatted	PIC Z(4) VALUE ZEROS.
+01 payPeriodEndDate PIC X(8) VALUE SPACES.
+01 checkpointFileStatus PIC XX VALUE ZEROS.
+	88 CheckpointFileOK VALUE "00".
+01 checkpointIDFileStatus PIC XX VALUE ZEROS.
+	88 CheckpointIDFileOK VALUE "00".
+01 checkpointIDSync.
+	05 flushedEmployeeIDCount	PIC 9(4) VALUE ZEROS.
+	05 nextEntryIndex			PIC 9(4) VALUE ZEROS.
+01 lineCounters.
+	05 outputLineCount			PIC 9(6) VALUE ZEROS.
+	05 exceptionLineCount		PIC 9(6) VALUE ZEROS.
+	05 achLineCount				PIC 9(6) VALUE ZEROS.
+	05 glLineCount				PIC 9(6) VALUE ZEROS.
+01 truncateControls.
+	05 truncateLineIndex		PIC 9(6) VALUE ZEROS.
+	05 truncateEOFSwitch		PIC X VALUE "N".
+		88 TruncateEndOfFile	VALUE "Y".
+		88 TruncateMoreLines	VALUE "N".
+01 restartControls.
+	05 checkpointInterval		PIC 9(4) VALUE 1.
+	05 processedRecordCount		PIC 9(6) VALUE ZEROS.
+	05 recordsSinceCheckpoint	PIC 9(4) VALUE ZEROS.
+	05 restartRecordCount		PIC 9(6) VALUE ZEROS.
+	05 restartRunSwitch			PIC X VALUE "N".
+		88 RestartRun	VALUE "Y".
+		88 FreshRun		VALUE "N".
+01 achBatchTotals.
+	05 achEntryCount		PIC 9(6) VALUE ZEROS.
+	05 achAmountCents		PIC 9(10) VALUE ZEROS.
+	05 achTotalAmountCents	PIC 9(10) VALUE ZEROS.
 
 PROCEDURE DIVISION.
 Main-Logic.
-	OPEN INPUT InputFile
-		 OUTPUT OutputFile.
+	PERFORM Accept-Run-Parameters.
+	PERFORM Read-Checkpoint.
+
+	IF RestartRun
+		PERFORM Truncate-Output-File
+		PERFORM Truncate-Exception-File
+		PERFORM Truncate-Ach-File
+		PERFORM Truncate-Gl-File
+	END-IF.
+
+	SORT SortWorkFile
+		ON ASCENDING KEY sortWorkDepartmentCode
+		ON ASCENDING KEY sortWorkEmployeeID
+		USING InputFile
+		GIVING SortedFile.
+
+	OPEN INPUT SortedFile.
+	IF RestartRun
+		OPEN EXTEND OutputFile
+			 EXTEND ExceptionFile
+			 EXTEND AchFile
+			 EXTEND OutputFile2
+	ELSE
+		OPEN OUTPUT OutputFile
+			 OUTPUT ExceptionFile
+			 OUTPUT AchFile
+			 OUTPUT OutputFile2
+		OPEN OUTPUT CheckpointIDFile
+		CLOSE CheckpointIDFile
+	END-IF.
+
+	PERFORM Open-Employee-Master.
+
+	MOVE SPACES TO OutputRecord.
+	MOVE SPACES TO ExceptionRecord.
+	MOVE SPACES TO achRecord.
 
-	PERFORM Write-Header.
+	IF FreshRun
+		PERFORM Write-Header
+		PERFORM Write-Exception-Header
+		PERFORM Write-Ach-Header
+	END-IF.
 
 	PERFORM UNTIL EndOfFile
-		READ InputFile INTO InputRecord
+		READ SortedFile INTO InputRecord
 			AT END
 				SET EndOfFile TO TRUE
 				EXIT PERFORM
 			NOT AT END
-				PERFORM Calculate-Gross-Pay
-				PERFORM Record-Totals
-				PERFORM Generate-Output-Line
-
-				*> It reads an extra blank line (despite one not existing in the file) so I've adjusted for it here.
-				IF employeeName = SPACES
-					PERFORM Clear-OuputRecord
-					SUBTRACT 1 FROM TotalEmployeesRaw
-				END-IF
+				ADD 1 TO processedRecordCount
+				IF processedRecordCount > restartRecordCount
+					PERFORM Validate-Detail-Record
 
-				WRITE OutputRecord
-				PERFORM Clear-OuputRecord
+					IF RecordValid
+						PERFORM Check-Department-Break
+						PERFORM Calculate-Gross-Pay
+						PERFORM Calculate-Withholding-And-Net-Pay
+						PERFORM Record-Totals
+						PERFORM Update-Employee-Master
+						PERFORM Generate-Output-Line
+						WRITE OutputRecord
+						ADD 1 TO outputLineCount
+						PERFORM Clear-OuputRecord
+						PERFORM Write-Ach-Entry
+						PERFORM Generate-GL-Output-Line
+					END-IF
+
+					PERFORM Checkpoint-If-Needed
+				END-IF
 		END-READ
 	END-PERFORM.
 
+	IF NotFirstDetailRecord
+		PERFORM Write-Department-Subtotal
+	END-IF.
+
 	PERFORM Calculate-Average-Gross-Pay.
 	PERFORM Write-Footer.
+	PERFORM Write-Ach-Footer.
+	PERFORM Clear-Checkpoint.
 
-	CLOSE InputFile
-		  OutputFile.
+	CLOSE SortedFile
+		  OutputFile
+		  EmployeeMaster
+		  ExceptionFile
+		  AchFile
+		  OutputFile2.
 STOP RUN.
 
+Accept-Run-Parameters.
+	ACCEPT payPeriodEndDate FROM COMMAND-LINE.
+	IF payPeriodEndDate = SPACES OR payPeriodEndDate = ZEROS
+		ACCEPT payPeriodEndDate FROM DATE YYYYMMDD
+	END-IF.
+
+Read-Checkpoint.
+	MOVE ZEROS TO restartRecordCount.
+	OPEN INPUT CheckpointFile.
+	IF CheckpointFileOK
+		READ CheckpointFile INTO checkpointRecord
+			AT END
+				CONTINUE
+			NOT AT END
+				SET RestartRun TO TRUE
+				MOVE checkpointProcessedCount TO restartRecordCount
+				MOVE checkpointTotalEmployeesRaw TO TotalEmployeesRaw
+				MOVE checkpointTotalGrossPayPrecise TO TotalGrossPayPrecise
+				MOVE checkpointTotalWithholdingRaw TO TotalWithholdingRaw
+				MOVE checkpointTotalNetPayRaw TO TotalNetPayRaw
+				MOVE checkpointTotalGrossPayPrintedRaw TO TotalGrossPayPrintedRaw
+				MOVE checkpointAchEntryCount TO achEntryCount
+				MOVE checkpointAchTotalAmountCents TO achTotalAmountCents
+				MOVE checkpointDepartmentGrossPayRaw TO departmentGrossPayRaw
+				MOVE checkpointDepartmentEmployeeCountRaw TO departmentEmployeeCountRaw
+				MOVE checkpointPreviousDepartmentCode TO previousDepartmentCode
+				MOVE checkpointFirstDetailRecordSwitch TO firstDetailRecordSwitch
+				MOVE checkpointSeenEmployeeIDCount TO seenEmployeeIDCount
+				MOVE checkpointSeenEmployeeIDCount TO flushedEmployeeIDCount
+				MOVE checkpointPayPeriodEndDate TO payPeriodEndDate
+				MOVE checkpointOutputLineCount TO outputLineCount
+				MOVE checkpointExceptionLineCount TO exceptionLineCount
+				MOVE checkpointAchLineCount TO achLineCount
+				MOVE checkpointGlLineCount TO glLineCount
+				IF seenEmployeeIDCount > 0
+					PERFORM Read-Checkpoint-ID-File
+				END-IF
+		END-READ
+		CLOSE CheckpointFile
+	END-IF.
+
+Read-Checkpoint-ID-File.
+	OPEN INPUT CheckpointIDFile.
+	IF CheckpointIDFileOK
+		PERFORM Read-Duplicate-Table-Entry
+			VARYING seenEmployeeIDIndex FROM 1 BY 1
+			UNTIL seenEmployeeIDIndex > seenEmployeeIDCount
+		CLOSE CheckpointIDFile
+	END-IF.
+
+Read-Duplicate-Table-Entry.
+	READ CheckpointIDFile INTO checkpointIDFileRecord
+		AT END
+			CONTINUE
+		NOT AT END
+			MOVE checkpointIDFileValue TO seenEmployeeIDEntry (seenEmployeeIDIndex)
+	END-READ.
+
+Checkpoint-If-Needed.
+	ADD 1 TO recordsSinceCheckpoint.
+	IF recordsSinceCheckpoint >= checkpointInterval
+		PERFORM Write-Checkpoint
+		MOVE ZEROS TO recordsSinceCheckpoint
+	END-IF.
+
+Write-Checkpoint.
+	MOVE processedRecordCount TO checkpointProcessedCount.
+	MOVE TotalEmployeesRaw TO checkpointTotalEmployeesRaw.
+	MOVE TotalGrossPayPrecise TO checkpointTotalGrossPayPrecise.
+	MOVE TotalWithholdingRaw TO checkpointTotalWithholdingRaw.
+	MOVE TotalNetPayRaw TO checkpointTotalNetPayRaw.
+	MOVE TotalGrossPayPrintedRaw TO checkpointTotalGrossPayPrintedRaw.
+	MOVE achEntryCount TO checkpointAchEntryCount.
+	MOVE achTotalAmountCents TO checkpointAchTotalAmountCents.
+	MOVE departmentGrossPayRaw TO checkpointDepartmentGrossPayRaw.
+	MOVE departmentEmployeeCountRaw TO checkpointDepartmentEmployeeCountRaw.
+	MOVE previousDepartmentCode TO checkpointPreviousDepartmentCode.
+	MOVE firstDetailRecordSwitch TO checkpointFirstDetailRecordSwitch.
+	MOVE seenEmployeeIDCount TO checkpointSeenEmployeeIDCount.
+	MOVE payPeriodEndDate TO checkpointPayPeriodEndDate.
+	MOVE outputLineCount TO checkpointOutputLineCount.
+	MOVE exceptionLineCount TO checkpointExceptionLineCount.
+	MOVE achLineCount TO checkpointAchLineCount.
+	MOVE glLineCount TO checkpointGlLineCount.
+
+	CLOSE OutputFile
+		  ExceptionFile
+		  AchFile
+		  OutputFile2.
+	OPEN EXTEND OutputFile
+		 EXTEND ExceptionFile
+		 EXTEND AchFile
+		 EXTEND OutputFile2.
+
+	OPEN OUTPUT CheckpointFile.
+	WRITE checkpointRecord.
+	CLOSE CheckpointFile.
+
+	IF seenEmployeeIDCount > flushedEmployeeIDCount
+		COMPUTE nextEntryIndex = flushedEmployeeIDCount + 1
+		OPEN EXTEND CheckpointIDFile
+		PERFORM Write-Duplicate-Table-Entry
+			VARYING seenEmployeeIDIndex FROM nextEntryIndex BY 1
+			UNTIL seenEmployeeIDIndex > seenEmployeeIDCount
+		CLOSE CheckpointIDFile
+		MOVE seenEmployeeIDCount TO flushedEmployeeIDCount
+	END-IF.
+
+Write-Duplicate-Table-Entry.
+	MOVE seenEmployeeIDEntry (seenEmployeeIDIndex) TO checkpointIDFileValue.
+	WRITE checkpointIDFileRecord.
+
+Clear-Checkpoint.
+	OPEN OUTPUT CheckpointFile.
+	CLOSE CheckpointFile.
+	OPEN OUTPUT CheckpointIDFile.
+	CLOSE CheckpointIDFile.
+
+Truncate-Output-File.
+	OPEN INPUT OutputFile.
+	OPEN OUTPUT TruncateWorkFile.
+	SET TruncateMoreLines TO TRUE.
+	PERFORM Copy-Output-Line-To-Scratch
+		VARYING truncateLineIndex FROM 1 BY 1
+		UNTIL truncateLineIndex > checkpointOutputLineCount
+			OR TruncateEndOfFile.
+	CLOSE OutputFile.
+	CLOSE TruncateWorkFile.
+	OPEN OUTPUT OutputFile.
+	OPEN INPUT TruncateWorkFile.
+	SET TruncateMoreLines TO TRUE.
+	PERFORM Copy-Scratch-Line-To-Output
+		UNTIL TruncateEndOfFile.
+	CLOSE OutputFile.
+	CLOSE TruncateWorkFile.
+
+Copy-Output-Line-To-Scratch.
+	READ OutputFile INTO truncateWorkRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE truncateWorkRecord
+	END-READ.
+
+Copy-Scratch-Line-To-Output.
+	READ TruncateWorkFile INTO OutputRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE OutputRecord
+	END-READ.
+
+Truncate-Exception-File.
+	OPEN INPUT ExceptionFile.
+	OPEN OUTPUT TruncateWorkFile.
+	SET TruncateMoreLines TO TRUE.
+	PERFORM Copy-Exception-Line-To-Scratch
+		VARYING truncateLineIndex FROM 1 BY 1
+		UNTIL truncateLineIndex > checkpointExceptionLineCount
+			OR TruncateEndOfFile.
+	CLOSE ExceptionFile.
+	CLOSE TruncateWorkFile.
+	OPEN OUTPUT ExceptionFile.
+	OPEN INPUT TruncateWorkFile.
+	SET TruncateMoreLines TO TRUE.
+	PERFORM Copy-Scratch-Line-To-Exception
+		UNTIL TruncateEndOfFile.
+	CLOSE ExceptionFile.
+	CLOSE TruncateWorkFile.
+
+Copy-Exception-Line-To-Scratch.
+	READ ExceptionFile INTO truncateWorkRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE truncateWorkRecord
+	END-READ.
+
+Copy-Scratch-Line-To-Exception.
+	READ TruncateWorkFile INTO ExceptionRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE ExceptionRecord
+	END-READ.
+
+Truncate-Ach-File.
+	OPEN INPUT AchFile.
+	OPEN OUTPUT TruncateWorkFile.
+	SET TruncateMoreLines TO TRUE.
+	PERFORM Copy-Ach-Line-To-Scratch
+		VARYING truncateLineIndex FROM 1 BY 1
+		UNTIL truncateLineIndex > checkpointAchLineCount
+			OR TruncateEndOfFile.
+	CLOSE AchFile.
+	CLOSE TruncateWorkFile.
+	OPEN OUTPUT AchFile.
+	OPEN INPUT TruncateWorkFile.
+	SET TruncateMoreLines TO TRUE.
+	PERFORM Copy-Scratch-Line-To-Ach
+		UNTIL TruncateEndOfFile.
+	CLOSE AchFile.
+	CLOSE TruncateWorkFile.
+
+Copy-Ach-Line-To-Scratch.
+	READ AchFile INTO truncateWorkRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE truncateWorkRecord
+	END-READ.
+
+Copy-Scratch-Line-To-Ach.
+	READ TruncateWorkFile INTO achRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE achRecord
+	END-READ.
+
+Truncate-Gl-File.
+	OPEN INPUT OutputFile2.
+	OPEN OUTPUT TruncateWorkFile.
+	SET TruncateMoreLines TO TRUE.
+	PERFORM Copy-Gl-Line-To-Scratch
+		VARYING truncateLineIndex FROM 1 BY 1
+		UNTIL truncateLineIndex > checkpointGlLineCount
+			OR TruncateEndOfFile.
+	CLOSE OutputFile2.
+	CLOSE TruncateWorkFile.
+	OPEN OUTPUT OutputFile2.
+	OPEN INPUT TruncateWorkFile.
+	SET TruncateMoreLines TO TRUE.
+	PERFORM Copy-Scratch-Line-To-Gl
+		UNTIL TruncateEndOfFile.
+	CLOSE OutputFile2.
+	CLOSE TruncateWorkFile.
+
+Copy-Gl-Line-To-Scratch.
+	READ OutputFile2 INTO truncateWorkRecord
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE truncateWorkRecord
+	END-READ.
+
+Copy-Scratch-Line-To-Gl.
+	READ TruncateWorkFile INTO OutputRecord2
+		AT END
+			SET TruncateEndOfFile TO TRUE
+		NOT AT END
+			WRITE OutputRecord2
+	END-READ.
+
+Check-Department-Break.
+	IF NotFirstDetailRecord AND departmentCode NOT = previousDepartmentCode
+		PERFORM Write-Department-Subtotal
+		PERFORM Reset-Department-Totals
+	END-IF.
+	SET NotFirstDetailRecord TO TRUE.
+	MOVE departmentCode TO previousDepartmentCode.
+
+Reset-Department-Totals.
+	MOVE ZEROS TO departmentGrossPayRaw departmentEmployeeCountRaw.
+
+Open-Employee-Master.
+	OPEN I-O EmployeeMaster.
+	IF NOT MasterFileOK
+		OPEN OUTPUT EmployeeMaster
+		CLOSE EmployeeMaster
+		OPEN I-O EmployeeMaster
+	END-IF.
+
+Validate-Detail-Record.
+	SET RecordValid TO TRUE.
+	MOVE SPACES TO exceptionReason.
+
+	IF employeeName = SPACES
+		SET RecordInvalid TO TRUE
+		MOVE "BLANK EMPLOYEE NAME" TO exceptionReason
+	END-IF.
+
+	IF RecordValid AND employeeID IS NOT NUMERIC
+		SET RecordInvalid TO TRUE
+		MOVE "NON-NUMERIC EMPLOYEE ID" TO exceptionReason
+	END-IF.
+
+	IF RecordValid AND NOT HourlyEmployee AND NOT SalariedEmployee
+		SET RecordInvalid TO TRUE
+		MOVE "INVALID PAY TYPE" TO exceptionReason
+	END-IF.
+
+	IF RecordValid AND HourlyEmployee AND hoursWorked IS NOT NUMERIC
+		SET RecordInvalid TO TRUE
+		MOVE "NON-NUMERIC HOURS WORKED" TO exceptionReason
+	END-IF.
+
+	IF RecordValid AND HourlyEmployee
+		AND (hoursWorked < minHoursWorked OR hoursWorked > maxHoursWorked)
+		SET RecordInvalid TO TRUE
+		MOVE "HOURS WORKED OUT OF RANGE" TO exceptionReason
+	END-IF.
+
+	IF RecordValid AND HourlyEmployee AND rate IS NOT NUMERIC
+		SET RecordInvalid TO TRUE
+		MOVE "NON-NUMERIC RATE" TO exceptionReason
+	END-IF.
+
+	IF RecordValid AND HourlyEmployee AND rate < minRate
+		SET RecordInvalid TO TRUE
+		MOVE "MISSING OR ZERO RATE" TO exceptionReason
+	END-IF.
+
+	IF RecordValid AND SalariedEmployee AND periodSalaryAmount = ZEROS
+		SET RecordInvalid TO TRUE
+		MOVE "MISSING SALARY AMOUNT" TO exceptionReason
+	END-IF.
+
+	IF RecordValid
+		PERFORM Check-Duplicate-Employee-ID
+	END-IF.
+
+	IF RecordInvalid
+		PERFORM Write-Exception-Record
+	END-IF.
+
+Check-Duplicate-Employee-ID.
+	SET seenEmployeeIDIndex TO 1.
+	SEARCH seenEmployeeIDEntry
+		AT END
+			IF seenEmployeeIDCount < 500
+				ADD 1 TO seenEmployeeIDCount
+				MOVE employeeID TO seenEmployeeIDEntry (seenEmployeeIDCount)
+			ELSE
+				SET RecordInvalid TO TRUE
+				MOVE "DUPLICATE-ID TABLE FULL" TO exceptionReason
+			END-IF
+		WHEN seenEmployeeIDEntry (seenEmployeeIDIndex) = employeeID
+			SET RecordInvalid TO TRUE
+			MOVE "DUPLICATE EMPLOYEE ID" TO exceptionReason
+	END-SEARCH.
+
+Write-Exception-Record.
+	STRING "ID=" DELIMITED BY SIZE
+	employeeID DELIMITED BY SIZE
+	" NAME=" DELIMITED BY SIZE
+	employeeName DELIMITED BY SIZE
+	" REASON=" DELIMITED BY SIZE
+	exceptionReason DELIMITED BY SIZE
+	INTO ExceptionRecord.
+	WRITE ExceptionRecord.
+	ADD 1 TO exceptionLineCount.
+	MOVE SPACES TO ExceptionRecord.
+
+Write-Department-Subtotal.
+	MOVE departmentGrossPayRaw TO departmentGrossPayFormatted.
+	MOVE departmentEmployeeCountRaw TO departmentEmployeeCountFormatted.
+
+	STRING "DEPT " DELIMITED BY SIZE
+	previousDepartmentCode DELIMITED BY SIZE
+	" SUBTOTAL GROSS PAY: " DELIMITED BY SIZE
+	departmentGrossPayFormatted DELIMITED BY SIZE
+	" EMPLOYEES: " DELIMITED BY SIZE
+	departmentEmployeeCountFormatted DELIMITED BY SIZE
+	INTO OutputRecord.
+	WRITE OutputRecord.
+	ADD 1 TO outputLineCount.
+	PERFORM Clear-OuputRecord.
+
+Write-Exception-Header.
+	MOVE "PAYROLL EXCEPTIONS REPORT" TO ExceptionRecord.
+	WRITE ExceptionRecord.
+	ADD 1 TO exceptionLineCount.
+	MOVE SPACES TO ExceptionRecord.
+
 Calculate-Gross-Pay.
-	COMPUTE grossPayRaw = hoursWorked * rate.
+	IF SalariedEmployee
+		MOVE ZEROS TO regularHours overtimeHours
+		MOVE periodSalaryAmount TO grossPayRawPrecise
+	ELSE
+		PERFORM Split-Regular-And-Overtime-Hours
+		COMPUTE grossPayRawPrecise =
+			(regularHours * rate) +
+			(overtimeHours * rate * overtimeFactor)
+	END-IF.
+	MOVE grossPayRawPrecise TO grossPayRaw.
 	MOVE grossPayRaw TO grossPayFormatted.
 
+Split-Regular-And-Overtime-Hours.
+	IF hoursWorked > standardHours
+		MOVE standardHours TO regularHours
+		SUBTRACT standardHours FROM hoursWorked GIVING overtimeHours
+	ELSE
+		MOVE hoursWorked TO regularHours
+		MOVE ZEROS TO overtimeHours
+	END-IF.
+
+Calculate-Withholding-And-Net-Pay.
+	COMPUTE federalWithholdingRaw = grossPayRaw * federalWithholdingRate.
+	COMPUTE stateWithholdingRaw = grossPayRaw * stateWithholdingRate.
+	COMPUTE ficaWithholdingRaw = grossPayRaw * ficaWithholdingRate.
+	COMPUTE totalWithholdingForEmployee =
+		federalWithholdingRaw + stateWithholdingRaw + ficaWithholdingRaw.
+	COMPUTE netPayRaw = grossPayRaw - totalWithholdingForEmployee.
+	MOVE netPayRaw TO netPayFormatted.
+
 Generate-Output-Line.
+	MOVE hoursWorked TO hoursWorkedFormatted.
+	MOVE rate TO rateFormatted.
+
 	STRING employeeName DELIMITED BY SIZE
 	employeeID DELIMITED BY SIZE
-	hoursWorked DELIMITED BY SIZE
-	rate DELIMITED BY SIZE
+	hoursWorkedFormatted DELIMITED BY SIZE
+	rateFormatted DELIMITED BY SIZE
 	grossPayFormatted DELIMITED BY SIZE
+	netPayFormatted DELIMITED BY SIZE
 	INTO OutputRecord.
 
 Record-Totals.
 	ADD 1 TO TotalEmployeesRaw.
-	ADD grossPayRaw TO TotalGrossPayRaw.
+	ADD grossPayRawPrecise TO TotalGrossPayPrecise.
+	ADD totalWithholdingForEmployee TO TotalWithholdingRaw.
+	ADD netPayRaw TO TotalNetPayRaw.
+	ADD grossPayRaw TO departmentGrossPayRaw.
+	ADD 1 TO departmentEmployeeCountRaw.
+
+	MOVE grossPayFormatted TO grossPayFromPrintedLine.
+	ADD grossPayFromPrintedLine TO TotalGrossPayPrintedRaw.
+
+Update-Employee-Master.
+	SET NotNewMasterRecord TO TRUE.
+	MOVE employeeID TO masterEmployeeID.
+	READ EmployeeMaster
+		INVALID KEY
+			PERFORM Initialize-New-Master-Record
+	END-READ
+
+	MOVE employeeName TO masterEmployeeName.
+	IF masterLastAppliedRecordCount < processedRecordCount
+		ADD grossPayRaw TO ytdGrossPay
+		ADD hoursWorked TO ytdHoursWorked
+		ADD federalWithholdingRaw TO ytdFederalWithholding
+		ADD stateWithholdingRaw TO ytdStateWithholding
+		ADD ficaWithholdingRaw TO ytdFICAWithholding
+		ADD netPayRaw TO ytdNetPay
+		MOVE processedRecordCount TO masterLastAppliedRecordCount
+	END-IF.
+
+	IF NewMasterRecord
+		WRITE masterRecord
+	ELSE
+		REWRITE masterRecord
+	END-IF.
+
+Initialize-New-Master-Record.
+	MOVE ZEROS TO ytdGrossPay ytdHoursWorked ytdFederalWithholding
+		ytdStateWithholding ytdFICAWithholding ytdNetPay
+		masterLastAppliedRecordCount.
+	SET NewMasterRecord TO TRUE.
 
 Calculate-Average-Gross-Pay.
-	IF TotalEmployees > 0
+	COMPUTE TotalGrossPayRaw ROUNDED = TotalGrossPayPrecise.
+	IF TotalEmployeesRaw > 0
 		COMPUTE AverageGrossPayRaw = TotalGrossPayRaw / TotalEmployeesRaw
 	ELSE
 		MOVE 0 TO AverageGrossPayRaw.
@@ -98,17 +799,43 @@ Calculate-Average-Gross-Pay.
 Write-Header.
 	MOVE "PAYROLL REPORT" to OutputRecord.
 	WRITE OutputRecord.
+	ADD 1 TO outputLineCount.
+
+	PERFORM Newline.
 
+	STRING "PAY PERIOD ENDING: " DELIMITED BY SIZE
+	payPeriodEndDate DELIMITED BY SIZE
+	INTO OutputRecord.
+	WRITE OutputRecord.
+	ADD 1 TO outputLineCount.
 	PERFORM Newline.
 
 	MOVE Header TO OutputRecord.
 	WRITE OutputRecord.
+	ADD 1 TO outputLineCount.
 	PERFORM Newline.
 
 Write-Footer.
 	MOVE TotalGrossPayRaw TO TotalGrossPayFormatted.
 	MOVE TotalEmployeesRaw TO TotalEmployeesFormatted.
 	MOVE AverageGrossPayRaw TO AverageGrossPayFormatted.
+	MOVE TotalWithholdingRaw TO TotalWithholdingFormatted.
+	MOVE TotalNetPayRaw TO TotalNetPayFormatted.
+	MOVE TotalGrossPayPrintedRaw TO TotalGrossPayPrintedFormatted.
+
+	COMPUTE reconciliationDifference =
+		TotalGrossPayRaw - TotalGrossPayPrintedRaw.
+	IF reconciliationDifference = 0
+		SET ReconciliationOK TO TRUE
+	ELSE
+		SET ReconciliationMismatch TO TRUE
+	END-IF.
+
+	STRING "PAY PERIOD ENDING: " DELIMITED BY SIZE
+	payPeriodEndDate DELIMITED BY SIZE
+	INTO OutputRecord.
+	WRITE OutputRecord.
+	PERFORM Clear-OuputRecord.
 
 	STRING "TOTAL GROSS PAY: " DELIMITED BY SIZE
 	TotalGrossPayFormatted DELIMITED BY SIZE
@@ -116,6 +843,18 @@ Write-Footer.
 	WRITE OutputRecord.
 	PERFORM Clear-OuputRecord.
 
+	STRING "TOTAL WITHHOLDING: " DELIMITED BY SIZE
+	TotalWithholdingFormatted DELIMITED BY SIZE
+	INTO OutputRecord.
+	WRITE OutputRecord.
+	PERFORM Clear-OuputRecord.
+
+	STRING "TOTAL NET PAY: " DELIMITED BY SIZE
+	TotalNetPayFormatted DELIMITED BY SIZE
+	INTO OutputRecord.
+	WRITE OutputRecord.
+	PERFORM Clear-OuputRecord.
+
 	STRING "TOTAL EMPLOYEES: " DELIMITED BY SIZE
 	TotalEmployeesFormatted DELIMITED BY SIZE 
 	INTO OutputRecord.
@@ -123,14 +862,82 @@ Write-Footer.
 	PERFORM Clear-OuputRecord.
 
 	STRING "AVERAGE GROSS PAY: " DELIMITED BY SIZE
-	AverageGrossPayFormatted DELIMITED BY SIZE 
+	AverageGrossPayFormatted DELIMITED BY SIZE
 	INTO OutputRecord.
 	WRITE OutputRecord.
 	PERFORM Clear-OuputRecord.
 
+	IF ReconciliationOK
+		STRING "RECONCILIATION: PRINTED TOTAL " DELIMITED BY SIZE
+		TotalGrossPayPrintedFormatted DELIMITED BY SIZE
+		" MATCHES COMPUTED TOTAL - OK" DELIMITED BY SIZE
+		INTO OutputRecord
+	ELSE
+		STRING "RECONCILIATION MISMATCH: PRINTED TOTAL " DELIMITED BY SIZE
+		TotalGrossPayPrintedFormatted DELIMITED BY SIZE
+		" COMPUTED TOTAL " DELIMITED BY SIZE
+		TotalGrossPayFormatted DELIMITED BY SIZE
+		INTO OutputRecord
+	END-IF.
+	WRITE OutputRecord.
+	PERFORM Clear-OuputRecord.
+
 Clear-OuputRecord.
 	MOVE SPACES TO OutputRecord.
 
 Newline.
 	PERFORM Clear-OuputRecord.
 	WRITE OutputRecord.
+	ADD 1 TO outputLineCount.
+
+Write-Ach-Header.
+	MOVE SPACES TO achRecord.
+	STRING "5" DELIMITED BY SIZE
+	"200" DELIMITED BY SIZE
+	"PAYROLL DIRECT DEPOSIT BATCH" DELIMITED BY SIZE
+	" " DELIMITED BY SIZE
+	payPeriodEndDate DELIMITED BY SIZE
+	INTO achRecord.
+	WRITE achRecord.
+	ADD 1 TO achLineCount.
+
+Write-Ach-Entry.
+	COMPUTE achAmountCents = netPayRaw * 100.
+	ADD 1 TO achEntryCount.
+	ADD achAmountCents TO achTotalAmountCents.
+
+	MOVE SPACES TO achRecord.
+	STRING "6" DELIMITED BY SIZE
+	"22" DELIMITED BY SIZE
+	routingNumber DELIMITED BY SIZE
+	accountNumber DELIMITED BY SIZE
+	achAmountCents DELIMITED BY SIZE
+	employeeID DELIMITED BY SIZE
+	employeeName DELIMITED BY SIZE
+	INTO achRecord.
+	WRITE achRecord.
+	ADD 1 TO achLineCount.
+
+Write-Ach-Footer.
+	MOVE SPACES TO achRecord.
+	STRING "8" DELIMITED BY SIZE
+	"200" DELIMITED BY SIZE
+	achEntryCount DELIMITED BY SIZE
+	achTotalAmountCents DELIMITED BY SIZE
+	INTO achRecord.
+	WRITE achRecord.
+
+Generate-GL-Output-Line.
+	MOVE SPACES TO OutputRecord2.
+	STRING FUNCTION TRIM (employeeID) DELIMITED BY SIZE
+	"|" DELIMITED BY SIZE
+	FUNCTION TRIM (employeeName) DELIMITED BY SIZE
+	"|" DELIMITED BY SIZE
+	FUNCTION TRIM (hoursWorkedFormatted) DELIMITED BY SIZE
+	"|" DELIMITED BY SIZE
+	FUNCTION TRIM (rateFormatted) DELIMITED BY SIZE
+	"|" DELIMITED BY SIZE
+	FUNCTION TRIM (grossPayFormatted) DELIMITED BY SIZE
+	INTO OutputRecord2.
+	WRITE OutputRecord2.
+	ADD 1 TO glLineCount.
